@@ -1,35 +1,84 @@
-      *Divis�o de identifica��o do programa
+      *Divisao de identificacao do programa
        Identification Division.
        Program-id. "desafiopizzacobol".
-       Author. "Julia Kr�ger".
+       Author. "Julia Kruger".
        Installation. "PC".
        Date-written. 09/07/2020.
        Date-compiled. 09/07/2020.
 
-      *Divis�o para configura��o do ambiente
+      *Divisao para configuracao do ambiente
        Environment Division.
        Configuration Section.
            special-names. decimal-point is comma.
 
-      *   Declara��o dos recursos externos
+      *   Declaracao dos recursos externos
        Input-output Section.
        File-control.
+           select pizza-master assign to "PIZZAMST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is mst-chave
+               file status is ws-master-status.
+           select pizza-entrada assign to "PIZZAENT.DAT"
+               organization is line sequential
+               file status is ws-entrada-status.
+           select relatorio-saida assign to "RELATORIO.TXT"
+               organization is line sequential
+               file status is ws-saida-status.
+           select pizza-csv assign to "RELATORIO.CSV"
+               organization is line sequential
+               file status is ws-csv-status.
+           select log-auditoria assign to "LOGAUDIT.TXT"
+               organization is line sequential
+               file status is ws-log-status.
        I-O-Control.
 
 
-      *Declara��o de vari�veis
+      *Declaracao de variaveis
        Data Division.
 
-      *----Vari�veis de arquivos
+      *----Variaveis de arquivos
        File Section.
-
-      *----Vari�veis de trabalho
+       fd  pizza-master.
+       01 reg-pizza-master.
+           05 mst-chave.
+               10 mst-nome                         pic x(15).
+               10 mst-fornecedor                   pic x(15).
+           05 mst-diametro                         pic 9(03)v99.
+           05 mst-preco                            pic 9(03)v99.
+           05 mst-preco_cm2                        pic 9(03)v99.
+           05 mst-porcent                          pic S9(03)v99.
+           05 mst-data-cadastro.
+               10 mst-data-cad-ano                 pic 9(4).
+               10 mst-data-cad-mes                 pic 9(2).
+               10 mst-data-cad-dia                 pic 9(2).
+
+       fd  pizza-entrada.
+       01 reg-pizza-entrada.
+           05 ent-nome                             pic x(15).
+           05 ent-fornecedor                       pic x(15).
+           05 ent-diametro                         pic 9(03)v99.
+           05 ent-preco                            pic 9(03)v99.
+
+       fd  relatorio-saida.
+       01 linha-saida                              pic x(80).
+
+       fd  pizza-csv.
+       01 linha-csv                                pic x(80).
+
+       fd  log-auditoria.
+       01 linha-log                                pic x(80).
+
+      *----Variaveis de trabalho
        Working-storage Section.
 
-      * declara��o das vari�veis
+      * declaracao das variaveis
        01 relatorio occurs 50.
            05 nome                                 pic x(15).
            05 filler                               value space.
+           05 fornecedor                           pic x(15)
+                                                   value space.
+           05 filler                               value space.
            05 diametro                             pic 9(03)V99
                                                    value 0.
            05 filler                               value space.
@@ -49,11 +98,31 @@
 
            05 porcent                              pic S9(03)V99
                                                    value 0.
+           05 filler                               value space.
+           05 filler                               value space.
+           05 filler                               value space.
+           05 filler                               value space.
+           05 filler                               value space.
+           05 filler                               value space.
+           05 filler                               value space.
+           05 filler                               value space.
+           05 alerta                               pic x(06)
+                                                   value space.
+           05 data_cadastro.
+               10 data_cad_ano                      pic 9(4)
+                                                   value 0.
+               10 data_cad_mes                      pic 9(2)
+                                                   value 0.
+               10 data_cad_dia                      pic 9(2)
+                                                   value 0.
 
        01 relatorio_tab occurs 50.
            05 nome_tab                             pic x(15)
                                                    value "Nome".
            05 filler                               value space.
+           05 fornecedor_tab                       pic x(15)
+                                                   value "Fornecedor".
+           05 filler                               value space.
            05 diametro_tab                         pic x(08)
                                                    value "Tamanho".
            05 preco_tab                            pic x(06)
@@ -65,6 +134,9 @@
            05 filler                               value space.
            05 porcent_tab                          pic x(12)
                                                    value "Diferenca %".
+           05 filler                               value space.
+           05 alerta_tab                           pic x(06)
+                                                   value "Alerta".
 
 
 
@@ -72,52 +144,272 @@
                                                    value 0.
        77 auxprecocm2                              pic 9(03)V99.
        77 auxnome                                  pic x(15).
+       77 auxfornecedor                            pic x(15).
        77 auxdiametro                              pic 9(03)V99.
        77 auxpreco                                 pic 9(03)V99.
        77 aux                                      pic x(1).
        77 fimprograma                              pic x(03).
        77 controle                                 pic x(08).
        77 quantidade                               pic 9(3).
+       77 ws-master-status                         pic x(2).
+       77 ws-entrada-status                        pic x(2).
+       77 ws-saida-status                          pic x(2).
+       77 ws-csv-status                            pic x(2).
+       77 exporta-csv-opcao                        pic x(03).
+       77 ws-log-status                            pic x(2).
+       77 operador-id                              pic x(10).
+       77 opcao-menu                               pic x(01).
+       77 modo-lote                                pic x(03).
+       77 linhas-pagina                            pic 9(2) value 0.
+       77 numero-pagina                            pic 9(3) value 0.
+       77 ws-diametro-txt                          pic x(05)
+                                                   justified right.
+       77 ws-preco-txt                             pic x(05)
+                                                   justified right.
+       77 entrada-valida                           pic x(03).
+       77 limiar-alerta                            pic 9(03)V99
+                                                   value 25.
+       77 ws-checkpoint-ind                        pic 9(2).
+       77 ws-fornecedor-atual                      pic x(15).
+       77 ws-subtotal-soma                         pic 9(06)V99.
+       77 ws-subtotal-qtd                          pic 9(03).
+       77 ws-subtotal-media                        pic 9(03)V99.
+       77 ws-ed-diametro                           pic ZZ9,99.
+       77 ws-ed-preco                              pic ZZ9,99.
+       77 ws-ed-preco_cm2                          pic ZZ9,99.
+       77 ws-ed-porcent                            pic ---9,99.
+       77 ws-ed-subtotal-media                     pic ZZ9,99.
+       77 ws-lote-duplicado                        pic x(03).
+       77 ws-lote-dup-ind                          pic 9(02).
+       01 ws-data-atual.
+           05 ws-ano                               pic 9(4).
+           05 ws-mes                               pic 9(2).
+           05 ws-dia                               pic 9(2).
+       01 ws-hora-atual.
+           05 ws-hora                              pic 9(2).
+           05 ws-minuto                            pic 9(2).
+           05 ws-segundo                           pic 9(2).
+           05 ws-centesimo                         pic 9(2).
+       01 ws-cabecalho.
+           05 filler           pic x(20) value "Relatorio de Pizzas".
+           05 filler           pic x(10) value " - Pagina ".
+           05 ws-cab-pagina    pic zz9.
+           05 filler           pic x(10) value "  Data: ".
+           05 ws-cab-dia       pic 99.
+           05 filler           pic x(1)  value "/".
+           05 ws-cab-mes       pic 99.
+           05 filler           pic x(1)  value "/".
+           05 ws-cab-ano       pic 9999.
+           05 filler           pic x(9)  value "  Hora: ".
+           05 ws-cab-hora      pic 99.
+           05 filler           pic x(1)  value ":".
+           05 ws-cab-minuto    pic 99.
        01 varporcentagem occurs 50.
            05 diferenca                            pic S9(03)V99
                                                    value 0.
 
-      *----Vari�veis para comunica��o entre programas
-       .Linkage Section.
+      *----Variaveis para comunicacao entre programas
+       Linkage Section.
 
-      *----Declara��o de tela
+      *----Declaracao de tela
        Screen Section.
 
 
-      *Declara��o do corpo do programa
+      *Declaracao do corpo do programa
        Procedure Division.
 
       * executando as sections
            perform inicializa.
-           perform processamento.
+           evaluate opcao-menu
+               when "1"
+                   perform processamento
+               when "2"
+                   perform consulta-ranking
+               when "3"
+                   perform relatorio-consolidado
+               when other
+                   display "Opcao invalida!"
+           end-evaluate
            perform finaliza.
 
-      * section inicializa(vazia)
+      * section inicializa: identifica o operador e exibe o menu
            inicializa section.
-               next sentence
+               display "Informe o ID do operador: "
+               accept operador-id
+               display "1-Cadastrar pizzas"
+               display "2-Consultar ranking atual"
+               display "3-Relatorio consolidado do mes"
+               display "Escolha uma opcao: "
+               accept opcao-menu
                .
            inicializa-exit.
                exit.
 
-      * section processamento, recebendo as informa��es
+      * section processamento, recebendo as informacoes
            processamento section.
                display erase
+               perform carrega-pizza-master
+               display "Carregar pizzas de arquivo em lote? (Sim/Nao)"
+               accept modo-lote
+               if modo-lote = "Sim"
+                   perform carrega-lote
+               else
+                   perform cadastra-manual
+               end-if
+
+               move ind to quantidade
+
+      * executar a section ordenar
+               perform ordenar
+      * executar a section porcentagem
+               perform porcentagem
+      * executar a section imprimetab
+               perform imprimetab
+               perform oferece-exportar-csv
+      * gravar o catalogo atualizado antes de finalizar
+               perform grava-pizza-master
+               .
+           processamento-exit.
+               exit.
+
+      * opcao 2 do menu: consulta o ranking atual sem cadastrar nada
+           consulta-ranking section.
+               display erase
+               perform carrega-pizza-master
+               move ind to quantidade
+               if quantidade = 0
+                   display "Nao ha pizzas cadastradas no catalogo."
+               else
+                   perform ordenar
+                   perform porcentagem
+                   perform imprimetab
+                   perform oferece-exportar-csv
+               end-if
+               .
+           consulta-ranking-exit.
+               exit.
+
+      * opcao 3 do menu: consolida todas as pizzas de PIZZA-MASTER
+      * cadastradas no mes corrente, sem exigir nova digitacao
+           relatorio-consolidado section.
+               display erase
+               move 0 to ind
+               accept ws-data-atual from date yyyymmdd
+               open input pizza-master
+               if ws-master-status = "35"
+                   display "Catalogo ainda nao possui pizzas."
+               else
+                   perform until ws-master-status = "10"
+                       read pizza-master next record
+                           at end
+                               move "10" to ws-master-status
+                           not at end
+                               if mst-data-cad-ano = ws-ano
+                                   and mst-data-cad-mes = ws-mes
+                                   if ind < 50
+                                       add 1 to ind
+                                       move mst-nome to nome(ind)
+                                       move mst-fornecedor
+                                           to fornecedor(ind)
+                                       move mst-diametro
+                                           to diametro(ind)
+                                       move mst-preco to preco(ind)
+                                       move mst-preco_cm2
+                                           to preco_cm2(ind)
+                                       move mst-porcent
+                                           to porcent(ind)
+                                       move mst-data-cadastro
+                                           to data_cadastro(ind)
+                                   else
+                                       display "PIZZA-MASTER tem mais"
+                                           " de 50 pizzas neste mes;"
+                                           " ignorando o restante do"
+                                           " relatorio consolidado!"
+                                       move "10" to ws-master-status
+                                   end-if
+                               end-if
+                       end-read
+                   end-perform
+                   close pizza-master
+                   move ind to quantidade
+                   if quantidade = 0
+                       display "Nenhuma pizza cadastrada neste mes."
+                   else
+                       perform ordenar
+                       perform porcentagem
+                       perform imprimetab
+                       perform oferece-exportar-csv
+                   end-if
+               end-if
+               .
+           relatorio-consolidado-exit.
+               exit.
+
+      * le o cadastro indexado e preenche relatorio/ind/quantidade
+           carrega-pizza-master section.
+               move 0 to ind
+               open input pizza-master
+               if ws-master-status = "35"
+                   continue
+               else
+                   perform until ws-master-status = "10"
+                       read pizza-master next record
+                           at end
+                               move "10" to ws-master-status
+                           not at end
+                               add 1 to ind
+                               if ind <= 50
+                                   move mst-nome to nome(ind)
+                                   move mst-fornecedor
+                                       to fornecedor(ind)
+                                   move mst-diametro
+                                       to diametro(ind)
+                                   move mst-preco to preco(ind)
+                                   move mst-preco_cm2
+                                       to preco_cm2(ind)
+                                   move mst-porcent to porcent(ind)
+                                   move mst-data-cadastro
+                                       to data_cadastro(ind)
+                               else
+                                   display "PIZZA-MASTER tem mais de"
+                                       " 50 pizzas; ignorando o"
+                                       " restante do catalogo!"
+                                   subtract 1 from ind
+                                   move "10" to ws-master-status
+                               end-if
+                       end-read
+                   end-perform
+                   close pizza-master
+               end-if
+               .
+           carrega-pizza-master-exit.
+               exit.
+
+      * cadastro manual de pizzas, uma a uma, via terminal
+           cadastra-manual section.
                perform until fimprograma = "Nao"
                    add 1 to ind
                    if ind <= 50
-                       display "Informe o nome da pizza: "
-                       accept nome(ind)
-                       display "Informe o diametro da pizza: "
-                       accept diametro(ind)
-                       display "Informe o preco da pizza: "
-                       accept preco(ind)
+                       move "Sim" to ws-lote-duplicado
+                       perform until ws-lote-duplicado = "Nao"
+                           display "Informe o nome da pizza: "
+                           accept nome(ind)
+                           display "Informe o fornecedor da pizza: "
+                           accept fornecedor(ind)
+                           perform verifica-duplicata-manual
+                           if ws-lote-duplicado = "Sim"
+                               display "Essa pizza ja foi cadastrada"
+                                   " nesta sessao com esse"
+                                   " fornecedor; informe outro"
+                                   " nome ou fornecedor."
+                           end-if
+                       end-perform
+                       perform valida-entrada
+                       perform marca-data-cadastro
 
                        perform calculo_cm2
+                       perform grava-log-auditoria
+                       perform checkpoint-pizzas
 
                        display "Deseja cadastrar outra pizza? (Sim/Nao)"
                        accept fimprograma
@@ -125,26 +417,239 @@
                        display "Voce atingiu o limite de pizzas!"
                        display "Tecle enter!"
                        accept aux
+                       subtract 1 from ind
                        move "Nao" to fimprograma
                    end-if
                    display erase
                end-perform
+               .
+           cadastra-manual-exit.
+               exit.
 
-               move ind to quantidade
+      * le o arquivo sequencial de lote e alimenta o calculo_cm2
+           carrega-lote section.
+               open input pizza-entrada
+               if ws-entrada-status = "35"
+                   display "Arquivo de lote nao encontrado!"
+               else
+                   perform until ws-entrada-status = "10"
+                       read pizza-entrada next record
+                           at end
+                               move "10" to ws-entrada-status
+                           not at end
+                               add 1 to ind
+                               if ind <= 50
+                                   perform verifica-duplicata-lote
+                                   if ws-lote-duplicado = "Sim"
+                                       display "Pizza " ent-nome
+                                           " (" ent-fornecedor
+                                           ") ja esta no catalogo;"
+                                           " duplicata do lote"
+                                           " ignorada."
+                                       subtract 1 from ind
+                                   else
+                                   move ent-nome to nome(ind)
+                                   move ent-fornecedor
+                                       to fornecedor(ind)
+                                   move ent-diametro to diametro(ind)
+                                   move ent-preco to preco(ind)
+                                   perform valida-lote-entrada
+                                   if entrada-valida = "Sim"
+                                       perform marca-data-cadastro
+                                       perform calculo_cm2
+                                       perform grava-log-auditoria
+                                       perform checkpoint-pizzas
+                                   else
+                                       subtract 1 from ind
+                                   end-if
+                                   end-if
+                               else
+                                   display "Voce atingiu o limite de"
+                                       " pizzas no lote!"
+                                   subtract 1 from ind
+                                   move "10" to ws-entrada-status
+                               end-if
+                       end-read
+                   end-perform
+                   close pizza-entrada
+               end-if
+               .
+           carrega-lote-exit.
+               exit.
 
-      * executar a section ordenar
-               perform ordenar
-      * executar a section porcentagem
-               perform porcentagem
-      * executar a section imprimetab
-               perform imprimetab
+      * verifica se a pizza lida do lote (nome+fornecedor) ja esta
+      * carregada em relatorio; evita duplicar uma pizza que um
+      * restart (carrega-pizza-master) ja trouxe do checkpoint
+      * quando o lote e relido do inicio
+           verifica-duplicata-lote section.
+               move "Nao" to ws-lote-duplicado
+               perform varying ws-lote-dup-ind from 1 by 1
+                   until ws-lote-dup-ind >= ind
+                   or ws-lote-duplicado = "Sim"
+                   if nome(ws-lote-dup-ind) = ent-nome
+                       and fornecedor(ws-lote-dup-ind) = ent-fornecedor
+                       move "Sim" to ws-lote-duplicado
+                   end-if
+               end-perform
                .
-           processamento-exit.
+           verifica-duplicata-lote-exit.
+               exit.
+
+      * verifica se a pizza recem-digitada (nome+fornecedor) ja esta
+      * em relatorio antes da posicao atual; evita duas entradas
+      * manuais identicas na mesma sessao, que grava-pizza-master
+      * rejeitaria pela segunda vez (chave composta duplicada),
+      * divergindo do que foi exibido/impresso
+           verifica-duplicata-manual section.
+               move "Nao" to ws-lote-duplicado
+               perform varying ws-lote-dup-ind from 1 by 1
+                   until ws-lote-dup-ind >= ind
+                   or ws-lote-duplicado = "Sim"
+                   if nome(ws-lote-dup-ind) = nome(ind)
+                       and fornecedor(ws-lote-dup-ind)
+                           = fornecedor(ind)
+                       move "Sim" to ws-lote-duplicado
+                   end-if
+               end-perform
+               .
+           verifica-duplicata-manual-exit.
+               exit.
+
+      * regrava o cadastro indexado com o conteudo atual de relatorio
+           grava-pizza-master section.
+               open output pizza-master
+               perform varying ind from 1 by 1 until ind > quantidade
+                   move nome(ind)       to mst-nome
+                   move fornecedor(ind) to mst-fornecedor
+                   move diametro(ind)   to mst-diametro
+                   move preco(ind)      to mst-preco
+                   move preco_cm2(ind)  to mst-preco_cm2
+                   move porcent(ind)    to mst-porcent
+                   move data_cadastro(ind) to mst-data-cadastro
+                   write reg-pizza-master
+                       invalid key
+                           display "Pizza " mst-nome " ("
+                               mst-fornecedor ") duplicada no"
+                               " catalogo; registro ignorado."
+                   end-write
+               end-perform
+               close pizza-master
+               .
+           grava-pizza-master-exit.
+               exit.
+
+      * grava o catalogo parcial a cada 10 pizzas cadastradas, para
+      * que um restart possa continuar do ultimo checkpoint
+           checkpoint-pizzas section.
+               if function mod(ind, 10) = 0
+                   move ind to ws-checkpoint-ind
+                   move ind to quantidade
+                   perform grava-pizza-master
+                   move ws-checkpoint-ind to ind
+                   display "Checkpoint salvo: " quantidade
+                       " pizzas gravadas."
+               end-if
+               .
+           checkpoint-pizzas-exit.
                exit.
 
+      * grava uma linha no log de auditoria com operador, data/hora
+      * e os valores de nome/diametro/preco informados
+           grava-log-auditoria section.
+               accept ws-data-atual from date yyyymmdd
+               accept ws-hora-atual from time
+               open extend log-auditoria
+               if ws-log-status = "35"
+                   open output log-auditoria
+               end-if
+               perform formata-campos-numericos
+               move spaces to linha-log
+               string operador-id     delimited by size
+                      " "             delimited by size
+                      ws-ano          delimited by size
+                      "-"             delimited by size
+                      ws-mes          delimited by size
+                      "-"             delimited by size
+                      ws-dia          delimited by size
+                      " "             delimited by size
+                      ws-hora         delimited by size
+                      ":"             delimited by size
+                      ws-minuto       delimited by size
+                      ":"             delimited by size
+                      ws-segundo      delimited by size
+                      " nome="        delimited by size
+                      nome(ind)       delimited by size
+                      " diametro="    delimited by size
+                      ws-ed-diametro  delimited by size
+                      " preco="       delimited by size
+                      ws-ed-preco     delimited by size
+                      into linha-log
+               end-string
+               write linha-log
+               close log-auditoria
+               .
+           grava-log-auditoria-exit.
+               exit.
+
+      * registra a data de hoje como data de cadastro da pizza atual
+           marca-data-cadastro section.
+               accept ws-data-atual from date yyyymmdd
+               move ws-data-atual to data_cadastro(ind)
+               .
+           marca-data-cadastro-exit.
+               exit.
+
+
+
+      * valida diametro/preco antes de calcular, rejeitando zero
+      * ou valores nao numericos e repetindo a pergunta
+           valida-entrada section.
+               move "Nao" to entrada-valida
+               perform until entrada-valida = "Sim"
+                   display "Informe o diametro da pizza: "
+                   accept ws-diametro-txt
+                   display "Informe o preco da pizza: "
+                   accept ws-preco-txt
+                   inspect ws-diametro-txt replacing leading
+                       spaces by "0"
+                   inspect ws-preco-txt replacing leading
+                       spaces by "0"
+                   if ws-diametro-txt is numeric
+                       and ws-preco-txt is numeric
+                       move ws-diametro-txt to diametro(ind)
+                       move ws-preco-txt to preco(ind)
+                       if diametro(ind) > 0 and preco(ind) > 0
+                           move "Sim" to entrada-valida
+                       else
+                           display "Diametro e preco devem ser"
+                               " maiores que zero. Tente novamente."
+                       end-if
+                   else
+                       display "Diametro e preco devem conter"
+                           " apenas numeros. Tente novamente."
+                   end-if
+               end-perform
+               .
+           valida-entrada-exit.
+               exit.
 
+      * valida diametro/preco de uma pizza lida do lote (sem
+      * reprompt, ja que nao ha operador digitando); descarta o
+      * registro se diametro/preco forem zero ou nao numericos
+           valida-lote-entrada section.
+               if diametro(ind) is numeric and preco(ind) is numeric
+                   and diametro(ind) > 0 and preco(ind) > 0
+                   move "Sim" to entrada-valida
+               else
+                   move "Nao" to entrada-valida
+                   display "Pizza " nome(ind) " do lote com"
+                       " diametro/preco invalido; ignorada."
+               end-if
+               .
+           valida-lote-entrada-exit.
+               exit.
 
-      *c�lculo do pre�o por cent�metro quadrado
+      *calculo do preco por centimetro quadrado
            calculo_cm2 section.
                compute preco_cm2(ind) = preco(ind) /
                (((diametro(ind) / 2)*(diametro(ind) / 2))* 3,14)
@@ -154,24 +659,30 @@
 
 
 
-      * perform para ordenar as informa��es
+      * perform para ordenar as informacoes
            ordenar section.
                move "trocou" to controle
                move 1 to ind
                perform until controle <> "trocou"
                    move "Ntrocou" to controle
                    perform until ind >= quantidade
-                       if preco_cm2(ind) > preco_cm2(ind + 1) then
+                       if fornecedor(ind) > fornecedor(ind + 1)
+                           or (fornecedor(ind) = fornecedor(ind + 1)
+                           and preco_cm2(ind) > preco_cm2(ind + 1))
+                           then
                            move preco_cm2(ind + 1) to auxprecocm2
                            move nome(ind + 1) to auxnome
+                           move fornecedor(ind + 1) to auxfornecedor
                            move diametro(ind + 1) to auxdiametro
                            move preco(ind + 1) to auxpreco
                            move preco_cm2(ind) to preco_cm2(ind + 1)
                            move nome(ind) to nome(ind + 1)
+                           move fornecedor(ind) to fornecedor(ind + 1)
                            move diametro(ind) to diametro(ind + 1)
                            move preco(ind) to preco(ind + 1)
                            move auxprecocm2 to preco_cm2(ind)
                            move auxnome to nome(ind)
+                           move auxfornecedor to fornecedor(ind)
                            move auxdiametro to diametro(ind)
                            move auxpreco to preco(ind)
                            move "trocou" to controle
@@ -183,59 +694,194 @@
                .
            ordenar-exit.
                exit.
-      * c�lculo da diferen�a percentual
+      * calculo da diferenca percentual
            porcentagem section.
                move 2 to ind
                perform until ind > quantidade
-                   compute diferenca(ind) = preco_cm2(ind) -
-                   preco_cm2(ind - 1)
-                   compute porcent(ind)
-                   = (diferenca(ind) * 100) / preco_cm2(ind - 1)
+                   if fornecedor(ind) <> fornecedor(ind - 1)
+                       move 0 to diferenca(ind)
+                       move 0 to porcent(ind)
+                       move spaces to alerta(ind)
+                   else
+                       compute diferenca(ind) = preco_cm2(ind) -
+                       preco_cm2(ind - 1)
+                       compute porcent(ind)
+                       = (diferenca(ind) * 100) / preco_cm2(ind - 1)
+                       if porcent(ind) > limiar-alerta
+                           or porcent(ind) < (limiar-alerta * -1)
+                           move "ALERTA" to alerta(ind)
+                       else
+                           move spaces to alerta(ind)
+                       end-if
+                   end-if
                    add 1 to ind
                end-perform
                .
            porcentagem-exit.
                exit.
 
-      * section para exibir na tela as informa��es finais
+      * section para exibir na tela e imprimir as informacoes finais
            imprimetab section.
                display "Ordem de melhor custo beneficio: "
+               move 0 to linhas-pagina
+               move 0 to numero-pagina
+               move spaces to ws-fornecedor-atual
+               move 0 to ws-subtotal-soma
+               move 0 to ws-subtotal-qtd
+               open output relatorio-saida
+               perform escreve-cabecalho
                perform varying ind from 1 by 1 until ind > quantidade
+                   if fornecedor(ind) <> ws-fornecedor-atual
+                       if ws-subtotal-qtd > 0
+                           perform imprime-subtotal
+                       end-if
+                       move fornecedor(ind) to ws-fornecedor-atual
+                       move 0 to ws-subtotal-soma
+                       move 0 to ws-subtotal-qtd
+                       display "Fornecedor: " fornecedor(ind)
+                       move spaces to linha-saida
+                       string "Fornecedor: " delimited by size
+                              fornecedor(ind) delimited by size
+                              into linha-saida
+                       end-string
+                       write linha-saida
+                   end-if
                    display relatorio_tab(ind)
                    display relatorio(ind)
+                   if linhas-pagina >= 20
+                       move spaces to linha-saida
+                       write linha-saida
+                       perform escreve-cabecalho
+                   end-if
+                   perform formata-campos-numericos
+                   move spaces to linha-saida
+                   string nome(ind)         delimited by size
+                          "  "              delimited by size
+                          ws-ed-diametro    delimited by size
+                          "  "              delimited by size
+                          ws-ed-preco       delimited by size
+                          "  "              delimited by size
+                          ws-ed-preco_cm2   delimited by size
+                          "  "              delimited by size
+                          ws-ed-porcent     delimited by size
+                          "  "              delimited by size
+                          alerta(ind)       delimited by size
+                          into linha-saida
+                   end-string
+                   write linha-saida
+                   add preco_cm2(ind) to ws-subtotal-soma
+                   add 1 to ws-subtotal-qtd
+                   add 1 to linhas-pagina
                end-perform
+               if ws-subtotal-qtd > 0
+                   perform imprime-subtotal
+               end-if
+               close relatorio-saida
                .
            imprimetab-exit.
                exit.
 
-      * section para finalizar o programa
-           finaliza section.
-               stop run
+      * converte diametro/preco/preco_cm2/porcent para campos
+      * numerico-editados, com ponto decimal real e sinal
+      * imprimivel, antes de serem usados em STRING (porcent e
+      * S9(03)V99 com sinal em overpunch e nao pode ser stringado
+      * diretamente sem virar lixo binario)
+           formata-campos-numericos section.
+               move diametro(ind)  to ws-ed-diametro
+               move preco(ind)     to ws-ed-preco
+               move preco_cm2(ind) to ws-ed-preco_cm2
+               move porcent(ind)   to ws-ed-porcent
                .
-           finaliza-exit.
+           formata-campos-numericos-exit.
                exit.
 
+      * exibe e imprime o subtotal (media de preco_cm2) do fornecedor
+           imprime-subtotal section.
+               compute ws-subtotal-media rounded =
+                   ws-subtotal-soma / ws-subtotal-qtd
+               move ws-subtotal-media to ws-ed-subtotal-media
+               display "Subtotal " ws-fornecedor-atual
+                   " - media R$/cm2: " ws-subtotal-media
+               move spaces to linha-saida
+               string "Subtotal " delimited by size
+                      ws-fornecedor-atual delimited by size
+                      " - media R$/cm2: " delimited by size
+                      ws-ed-subtotal-media delimited by size
+                      into linha-saida
+               end-string
+               write linha-saida
+               .
+           imprime-subtotal-exit.
+               exit.
 
+      * exporta o relatorio ordenado para CSV (nome,diametro,preco,
+      * preco_cm2,porcent), formato aceito pela planilha da compras
+           exporta-csv section.
+               open output pizza-csv
+               move "nome;fornecedor;diametro;preco;preco_cm2;porcent"
+                   to linha-csv
+               write linha-csv
+               perform varying ind from 1 by 1 until ind > quantidade
+                   perform formata-campos-numericos
+                   move spaces to linha-csv
+                   string nome(ind)         delimited by size
+                          ";"               delimited by size
+                          fornecedor(ind)   delimited by size
+                          ";"               delimited by size
+                          ws-ed-diametro    delimited by size
+                          ";"               delimited by size
+                          ws-ed-preco       delimited by size
+                          ";"               delimited by size
+                          ws-ed-preco_cm2   delimited by size
+                          ";"               delimited by size
+                          ws-ed-porcent     delimited by size
+                          into linha-csv
+                   end-string
+                   write linha-csv
+               end-perform
+               close pizza-csv
+               .
+           exporta-csv-exit.
+               exit.
 
+      * pergunta se o usuario quer exportar o ranking atual para CSV
+           oferece-exportar-csv section.
+               display "Exportar o ranking para CSV? (Sim/Nao)"
+               accept exporta-csv-opcao
+               if exporta-csv-opcao = "Sim"
+                   perform exporta-csv
+               end-if
+               .
+           oferece-exportar-csv-exit.
+               exit.
 
+      * grava o cabecalho do relatorio impresso com data/hora/pagina
+           escreve-cabecalho section.
+               accept ws-data-atual from date yyyymmdd
+               accept ws-hora-atual from time
+               add 1 to numero-pagina
+               move numero-pagina to ws-cab-pagina
+               move ws-dia to ws-cab-dia
+               move ws-mes to ws-cab-mes
+               move ws-ano to ws-cab-ano
+               move ws-hora to ws-cab-hora
+               move ws-minuto to ws-cab-minuto
+               move spaces to linha-saida
+               move ws-cabecalho to linha-saida
+               write linha-saida
+               move spaces to linha-saida
+               write linha-saida
+               move spaces to linha-saida
+               move relatorio_tab(1) to linha-saida
+               write linha-saida
+               move 0 to linhas-pagina
+               .
+           escreve-cabecalho-exit.
+               exit.
 
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+      * section para finalizar o programa
+           finaliza section.
+               stop run
+               .
+           finaliza-exit.
+               exit.
